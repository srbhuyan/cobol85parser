@@ -0,0 +1,11 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR NEXTJOB - THE COMPLETION TRIGGER
+      *  DATASET CLSSTMT DROPS ONCE ALL SIX FILES HAVE BEEN
+      *  CLOSED CLEANLY, FOR THE JOB SCHEDULER TO DETECT AND
+      *  KICK OFF THE NEXT JOB IN THE CHAIN.
+      *****************************************************
+       01  NEXTJOB-RECORD.
+           05  NEXTJOB-JOB-NAME            PIC X(08) VALUE 'CLSSTMT'.
+           05  NEXTJOB-COMPLETION-DATE     PIC X(08).
+           05  NEXTJOB-COMPLETION-TIME     PIC X(08).
+           05  FILLER                      PIC X(56).
