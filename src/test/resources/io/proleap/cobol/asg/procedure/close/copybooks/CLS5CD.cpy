@@ -0,0 +1,16 @@
+      *****************************************************
+      *  COMMUNICATION DESCRIPTION FOR SOMEFILE5 - MESSAGE
+      *  CONTROL SYSTEM DEVICE CLOSED BY CLSSTMT
+      *  (WITH NO WAIT USING ASSOCIATED-DATA-LENGTH).
+      *****************************************************
+       CD  SOMEFILE5 FOR INITIAL INPUT
+           SYMBOLIC QUEUE       IS WS-SOMEFILE5-QUEUE
+           MESSAGE DATE         IS WS-SOMEFILE5-MSG-DATE
+           MESSAGE TIME         IS WS-SOMEFILE5-MSG-TIME
+           SYMBOLIC SOURCE      IS WS-SOMEFILE5-SOURCE
+           TEXT LENGTH          IS WS-SOMEFILE5-TEXT-LEN
+           END KEY              IS WS-SOMEFILE5-END-KEY
+           STATUS KEY           IS WS-SOMEFILE5-STATUS-KEY
+           MESSAGE COUNT        IS WS-SOMEFILE5-MSG-COUNT.
+       01  SOMEFILE5-MESSAGE.
+           05  SOMEFILE5-MSG-TEXT      PIC X(80).
