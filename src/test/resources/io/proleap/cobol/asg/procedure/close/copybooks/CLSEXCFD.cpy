@@ -0,0 +1,12 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR MSGEXCPT - UNDELIVERED MESSAGE
+      *  EXCEPTION REPORT WRITTEN BY CLSSTMT AT COMM CLOSE
+      *  TIME FOR THE SOMEFILE4/SOMEFILE5 NO WAIT CLOSES.
+      *****************************************************
+       01  MSGEXCPT-RECORD.
+           05  MSGEXCPT-FILE-NAME          PIC X(10).
+           05  MSGEXCPT-UNDELIVERED-COUNT  PIC 9(04).
+           05  MSGEXCPT-ASSOC-DATA-VALUE   PIC 9(04).
+           05  MSGEXCPT-DATE               PIC X(08).
+           05  MSGEXCPT-TIME               PIC X(08).
+           05  FILLER                      PIC X(38).
