@@ -0,0 +1,47 @@
+      *****************************************************
+      *  WORKING-STORAGE DATA ITEMS BEHIND THE SOMEFILE3,
+      *  SOMEFILE4 AND SOMEFILE5 CD ENTRIES.
+      *
+      *  EACH -MSG-COUNT ITEM IS MAINTAINED BY THE MESSAGE
+      *  CONTROL SYSTEM RUNTIME FOR THE QUEUE NAMED IN THE
+      *  CORRESPONDING SYMBOLIC QUEUE CLAUSE; IT REFLECTS
+      *  MESSAGES THE ONLINE REGION STILL HAS QUEUED FOR
+      *  THIS TERMINAL/DEVICE, NOT A COUNT CLSSTMT BUILDS
+      *  ITSELF - CLSSTMT NEVER ISSUES A RECEIVE AGAINST
+      *  THESE CDs, SO A NON-ZERO COUNT AT CLOSE TIME COMES
+      *  FROM THE ONLINE PROGRAM(S) SHARING THE QUEUE.
+      *****************************************************
+       01  WS-SOMEFILE3-DATA.
+           05  WS-SOMEFILE3-QUEUE          PIC X(08).
+           05  WS-SOMEFILE3-MSG-DATE       PIC X(08).
+           05  WS-SOMEFILE3-MSG-TIME       PIC X(08).
+           05  WS-SOMEFILE3-SOURCE         PIC X(08).
+           05  WS-SOMEFILE3-TEXT-LEN       PIC 9(04).
+           05  WS-SOMEFILE3-END-KEY        PIC X(08).
+           05  WS-SOMEFILE3-STATUS-KEY     PIC X(02).
+           05  WS-SOMEFILE3-MSG-COUNT      PIC 9(04).
+
+       01  WS-SOMEFILE4-DATA.
+           05  WS-SOMEFILE4-QUEUE          PIC X(08).
+           05  WS-SOMEFILE4-MSG-DATE       PIC X(08).
+           05  WS-SOMEFILE4-MSG-TIME       PIC X(08).
+           05  WS-SOMEFILE4-SOURCE         PIC X(08).
+           05  WS-SOMEFILE4-TEXT-LEN       PIC 9(04).
+           05  WS-SOMEFILE4-END-KEY        PIC X(08).
+           05  WS-SOMEFILE4-STATUS-KEY     PIC X(02).
+           05  WS-SOMEFILE4-MSG-COUNT      PIC 9(04).
+           05  WS-SOMEFILE4-ASSOC-DATA     PIC 9(04) VALUE 4.
+
+       01  WS-SOMEFILE5-DATA.
+           05  WS-SOMEFILE5-QUEUE          PIC X(08).
+           05  WS-SOMEFILE5-MSG-DATE       PIC X(08).
+           05  WS-SOMEFILE5-MSG-TIME       PIC X(08).
+           05  WS-SOMEFILE5-SOURCE         PIC X(08).
+           05  WS-SOMEFILE5-TEXT-LEN       PIC 9(04).
+           05  WS-SOMEFILE5-END-KEY        PIC X(08).
+           05  WS-SOMEFILE5-STATUS-KEY     PIC X(02).
+           05  WS-SOMEFILE5-MSG-COUNT      PIC 9(04).
+
+      *    ASSOCIATED-DATA-LENGTH OPERAND USED ON THE
+      *    SOMEFILE5 CLOSE.
+       01  SOMEID1                         PIC 9(04).
