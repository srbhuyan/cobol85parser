@@ -0,0 +1,11 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR TAPEMGMT - VOLUME/REEL TRACKING
+      *  RECORDSET WRITTEN AT TAPE CLOSE TIME BY CLSSTMT.
+      *****************************************************
+       01  TAPEMGMT-RECORD.
+           05  TAPEMGMT-FILE-NAME          PIC X(10).
+           05  TAPEMGMT-VOLUME-SERIAL      PIC X(06).
+           05  TAPEMGMT-CLOSE-ACTION       PIC X(20).
+           05  TAPEMGMT-DEMOUNT-DATE       PIC X(08).
+           05  TAPEMGMT-DEMOUNT-TIME       PIC X(08).
+           05  FILLER                      PIC X(28).
