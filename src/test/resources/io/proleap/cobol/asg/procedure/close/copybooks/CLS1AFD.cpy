@@ -0,0 +1,16 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR SOMEFILE1A - DAILY EXTRACT,
+      *  VOLUME 1 OF THE TWO-REEL TAPE PAIR CLOSED BY
+      *  CLSSTMT (UNIT FOR REMOVAL WITH LOCK).
+      *****************************************************
+       01  SOMEFILE1A-RECORD.
+           05  SOMEFILE1A-REC-TYPE         PIC X(02).
+               88  SOMEFILE1A-IS-HEADER        VALUE 'HD'.
+               88  SOMEFILE1A-IS-DETAIL        VALUE 'DT'.
+               88  SOMEFILE1A-IS-TRAILER       VALUE 'TR'.
+           05  SOMEFILE1A-ACCOUNT-NO       PIC X(10).
+           05  SOMEFILE1A-TRAN-DATE        PIC X(08).
+           05  SOMEFILE1A-TRAN-AMOUNT      PIC S9(9)V99 COMP-3.
+           05  SOMEFILE1A-VOLUME-SERIAL    PIC X(06).
+           05  SOMEFILE1A-CONTROL-COUNT    PIC 9(09).
+           05  FILLER                      PIC X(45).
