@@ -0,0 +1,31 @@
+      *****************************************************
+      *  CHECKPOINT RECORD FOR CLSSTMT - ONE DONE FLAG PER
+      *  FILE (NOT JUST PER CLOSE GROUP), WRITTEN AS EACH
+      *  FILE FINISHES CLOSING SO A RERUN AFTER AN ABEND CAN
+      *  SKIP THE FILES ALREADY CLOSED, EVEN WHEN THE ABEND
+      *  HIT PARTWAY THROUGH A GROUP OR A PRIOR RUN ONLY
+      *  CLOSED PART OF A GROUP UNDER A CTLCARD-DRIVEN
+      *  PARTIAL SELECTION.
+      *
+      *  THE RECON-FAIL FLAG IS KEPT PER RECONCILED FILE
+      *  (1A/1B/2) RATHER THAN AS ONE JOB-WIDE SWITCH. A FILE
+      *  THAT HASN'T CLOSED YET CLEARS ITS OWN FLAG THE NEXT
+      *  TIME IT RECONCILES CLEAN. A FILE THAT HAS ALREADY
+      *  CLOSED (SO CLSSTMT WILL NEVER RECONCILE IT AGAIN)
+      *  CAN ONLY HAVE ITS FLAG CLEARED BY AN OPERATOR VIA THE
+      *  CTL-CLEAR-*-RECON SWITCHES ON CTLCARD, AFTER THE
+      *  MISMATCH HAS BEEN INVESTIGATED - THERE IS NO AUTOMATIC
+      *  PATH THAT FORGETS A CONFIRMED RECONCILIATION FAILURE
+      *  ON A FILE THAT IS ALREADY DONE.
+      *****************************************************
+       01  CKPTFILE-RECORD.
+           05  CKPT-SOMEFILE1A-DONE        PIC X.
+           05  CKPT-SOMEFILE1B-DONE        PIC X.
+           05  CKPT-SOMEFILE2-DONE         PIC X.
+           05  CKPT-SOMEFILE3-DONE         PIC X.
+           05  CKPT-SOMEFILE4-DONE         PIC X.
+           05  CKPT-SOMEFILE5-DONE         PIC X.
+           05  CKPT-SOMEFILE1A-RECON-FAIL  PIC X.
+           05  CKPT-SOMEFILE1B-RECON-FAIL  PIC X.
+           05  CKPT-SOMEFILE2-RECON-FAIL   PIC X.
+           05  FILLER                      PIC X(71).
