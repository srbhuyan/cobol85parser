@@ -0,0 +1,16 @@
+      *****************************************************
+      *  COMMUNICATION DESCRIPTION FOR SOMEFILE4 - MESSAGE
+      *  CONTROL SYSTEM DEVICE CLOSED BY CLSSTMT
+      *  (WITH NO WAIT USING ASSOCIATED-DATA).
+      *****************************************************
+       CD  SOMEFILE4 FOR INITIAL INPUT
+           SYMBOLIC QUEUE       IS WS-SOMEFILE4-QUEUE
+           MESSAGE DATE         IS WS-SOMEFILE4-MSG-DATE
+           MESSAGE TIME         IS WS-SOMEFILE4-MSG-TIME
+           SYMBOLIC SOURCE      IS WS-SOMEFILE4-SOURCE
+           TEXT LENGTH          IS WS-SOMEFILE4-TEXT-LEN
+           END KEY              IS WS-SOMEFILE4-END-KEY
+           STATUS KEY           IS WS-SOMEFILE4-STATUS-KEY
+           MESSAGE COUNT        IS WS-SOMEFILE4-MSG-COUNT.
+       01  SOMEFILE4-MESSAGE.
+           05  SOMEFILE4-MSG-TEXT      PIC X(80).
