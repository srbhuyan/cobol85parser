@@ -1,14 +1,699 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. CLSSTMT.
- PROCEDURE DIVISION.
-    CLOSE
-       SOMEFILE1A UNIT FOR REMOVAL WITH LOCK
-       SOMEFILE1B REEL.
-    CLOSE
-       SOMEFILE2 WITH LOCK.
-    CLOSE
-       SOMEFILE3 WITH WAIT USING CLOSE-DISPOSITION ORDERLY.
-    CLOSE
-       SOMEFILE4 WITH NO WAIT USING ASSOCIATED-DATA 4.
-    CLOSE
-       SOMEFILE5 WITH NO WAIT USING ASSOCIATED-DATA-LENGTH SOMEID1.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLSSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOMEFILE1A ASSIGN TO "SOMEFILE1A"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOMEFILE1A-STATUS.
+
+           SELECT SOMEFILE1B ASSIGN TO "SOMEFILE1B"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOMEFILE1B-STATUS.
+
+           SELECT SOMEFILE2 ASSIGN TO "SOMEFILE2"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOMEFILE2-STATUS.
+
+           SELECT CLOSELOG ASSIGN TO "CLOSELOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLOSELOG-STATUS.
+
+           SELECT TAPEMGMT ASSIGN TO "TAPEMGMT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TAPEMGMT-STATUS.
+
+           SELECT MSGEXCPT ASSIGN TO "MSGEXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MSGEXCPT-STATUS.
+
+           SELECT OPTIONAL CTLCARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT OPTIONAL CKPTFILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTFILE-STATUS.
+
+           SELECT NEXTJOB ASSIGN TO "NEXTJOB"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NEXTJOB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOMEFILE1A
+           LABEL RECORDS ARE STANDARD.
+       COPY CLS1AFD.
+
+       FD  SOMEFILE1B
+           LABEL RECORDS ARE STANDARD.
+       COPY CLS1BFD.
+
+       FD  SOMEFILE2
+           LABEL RECORDS ARE STANDARD.
+       COPY CLS2FD.
+
+       FD  CLOSELOG
+           LABEL RECORDS ARE STANDARD.
+       COPY CLSLOGFD.
+
+       FD  TAPEMGMT
+           LABEL RECORDS ARE STANDARD.
+       COPY CLSVOLFD.
+
+       FD  MSGEXCPT
+           LABEL RECORDS ARE STANDARD.
+       COPY CLSEXCFD.
+
+       FD  CTLCARD
+           LABEL RECORDS OMITTED.
+       COPY CLSCTLFD.
+
+       FD  CKPTFILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CLSCKPFD.
+
+       FD  NEXTJOB
+           LABEL RECORDS ARE STANDARD.
+       COPY CLSTRGFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-SOMEFILE1A-STATUS        PIC X(02).
+           05  WS-SOMEFILE1B-STATUS        PIC X(02).
+           05  WS-SOMEFILE2-STATUS         PIC X(02).
+           05  WS-CLOSELOG-STATUS          PIC X(02).
+           05  WS-TAPEMGMT-STATUS          PIC X(02).
+           05  WS-MSGEXCPT-STATUS          PIC X(02).
+           05  WS-CTLCARD-STATUS           PIC X(02).
+           05  WS-CKPTFILE-STATUS          PIC X(02).
+           05  WS-NEXTJOB-STATUS           PIC X(02).
+
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURRENT-DATE             PIC X(08).
+           05  WS-CURRENT-TIME             PIC X(08).
+
+       01  WS-LOG-FIELDS.
+           05  WS-LOG-FILE-NAME            PIC X(10).
+           05  WS-LOG-CLOSE-OPTION         PIC X(40).
+           05  WS-LOG-FILE-STATUS          PIC X(02).
+
+       01  WS-VOLUME-SERIALS.
+           05  WS-SOMEFILE1A-VOL-SERIAL    PIC X(06) VALUE SPACES.
+           05  WS-SOMEFILE1B-VOL-SERIAL    PIC X(06) VALUE SPACES.
+           05  WS-SOMEFILE1A-VOL-CAPT-SW   PIC X VALUE 'N'.
+               88  WS-SOMEFILE1A-VOL-CAPTURED  VALUE 'Y'.
+           05  WS-SOMEFILE1B-VOL-CAPT-SW   PIC X VALUE 'N'.
+               88  WS-SOMEFILE1B-VOL-CAPTURED  VALUE 'Y'.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-SOMEFILE1A-EOF-SW        PIC X VALUE 'N'.
+               88  WS-SOMEFILE1A-EOF           VALUE 'Y'.
+           05  WS-SOMEFILE1B-EOF-SW        PIC X VALUE 'N'.
+               88  WS-SOMEFILE1B-EOF           VALUE 'Y'.
+           05  WS-SOMEFILE2-EOF-SW         PIC X VALUE 'N'.
+               88  WS-SOMEFILE2-EOF            VALUE 'Y'.
+
+       01  WS-RECON-COUNTERS.
+           05  WS-SOMEFILE1A-DETAIL-COUNT  PIC 9(09) VALUE ZERO.
+           05  WS-SOMEFILE1B-DETAIL-COUNT  PIC 9(09) VALUE ZERO.
+           05  WS-SOMEFILE2-DETAIL-COUNT   PIC 9(09) VALUE ZERO.
+
+       01  WS-RECON-SWITCHES.
+           05  WS-RECON-FAIL-SW            PIC X VALUE 'N'.
+               88  WS-RECON-FAILED             VALUE 'Y'.
+           05  WS-SOMEFILE1A-RECON-FAIL-SW PIC X VALUE 'N'.
+               88  WS-SOMEFILE1A-RECON-FAILED  VALUE 'Y'.
+           05  WS-SOMEFILE1B-RECON-FAIL-SW PIC X VALUE 'N'.
+               88  WS-SOMEFILE1B-RECON-FAILED  VALUE 'Y'.
+           05  WS-SOMEFILE2-RECON-FAIL-SW  PIC X VALUE 'N'.
+               88  WS-SOMEFILE2-RECON-FAILED   VALUE 'Y'.
+           05  WS-SOMEFILE1A-RECON-TEXT    PIC X(13) VALUE SPACES.
+           05  WS-SOMEFILE1B-RECON-TEXT    PIC X(13) VALUE SPACES.
+           05  WS-SOMEFILE2-RECON-TEXT     PIC X(13) VALUE SPACES.
+
+       01  WS-CLOSE-SELECTION-SWITCHES.
+           05  WS-CLOSE-SOMEFILE1A-SW      PIC X VALUE 'Y'.
+               88  WS-CLOSE-SOMEFILE1A         VALUE 'Y'.
+           05  WS-CLOSE-SOMEFILE1B-SW      PIC X VALUE 'Y'.
+               88  WS-CLOSE-SOMEFILE1B         VALUE 'Y'.
+           05  WS-CLOSE-SOMEFILE2-SW       PIC X VALUE 'Y'.
+               88  WS-CLOSE-SOMEFILE2          VALUE 'Y'.
+           05  WS-CLOSE-SOMEFILE3-SW       PIC X VALUE 'Y'.
+               88  WS-CLOSE-SOMEFILE3          VALUE 'Y'.
+           05  WS-CLOSE-SOMEFILE4-SW       PIC X VALUE 'Y'.
+               88  WS-CLOSE-SOMEFILE4          VALUE 'Y'.
+           05  WS-CLOSE-SOMEFILE5-SW       PIC X VALUE 'Y'.
+               88  WS-CLOSE-SOMEFILE5          VALUE 'Y'.
+           05  WS-ABEND-FLAG-SW            PIC X VALUE 'N'.
+               88  WS-ABEND-IN-PROGRESS        VALUE 'Y'.
+           05  WS-CLEAR-SOMEFILE1A-RECON-SW PIC X VALUE 'N'.
+               88  WS-CLEAR-SOMEFILE1A-RECON    VALUE 'Y'.
+           05  WS-CLEAR-SOMEFILE1B-RECON-SW PIC X VALUE 'N'.
+               88  WS-CLEAR-SOMEFILE1B-RECON    VALUE 'Y'.
+           05  WS-CLEAR-SOMEFILE2-RECON-SW  PIC X VALUE 'N'.
+               88  WS-CLEAR-SOMEFILE2-RECON     VALUE 'Y'.
+
+       01  WS-CHECKPOINT-SWITCHES.
+           05  WS-SOMEFILE1A-DONE-SW       PIC X VALUE 'N'.
+               88  WS-SOMEFILE1A-DONE           VALUE 'Y'.
+           05  WS-SOMEFILE1B-DONE-SW       PIC X VALUE 'N'.
+               88  WS-SOMEFILE1B-DONE           VALUE 'Y'.
+           05  WS-SOMEFILE2-DONE-SW        PIC X VALUE 'N'.
+               88  WS-SOMEFILE2-DONE            VALUE 'Y'.
+           05  WS-SOMEFILE3-DONE-SW        PIC X VALUE 'N'.
+               88  WS-SOMEFILE3-DONE            VALUE 'Y'.
+           05  WS-SOMEFILE4-DONE-SW        PIC X VALUE 'N'.
+               88  WS-SOMEFILE4-DONE            VALUE 'Y'.
+           05  WS-SOMEFILE5-DONE-SW        PIC X VALUE 'N'.
+               88  WS-SOMEFILE5-DONE            VALUE 'Y'.
+           05  WS-GROUP1-DONE-SW           PIC X VALUE 'N'.
+               88  WS-GROUP1-DONE               VALUE 'Y'.
+           05  WS-GROUP3-DONE-SW           PIC X VALUE 'N'.
+               88  WS-GROUP3-DONE               VALUE 'Y'.
+
+       COPY CLS345WS.
+
+       COMMUNICATION SECTION.
+       COPY CLS3CD.
+
+       COPY CLS4CD.
+
+       COPY CLS5CD.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 0100-READ-CONTROL-CARD
+           PERFORM 0110-READ-CHECKPOINT
+           PERFORM 0115-APPLY-RECON-OVERRIDE
+           PERFORM 0120-DERIVE-GROUP-STATUS
+           PERFORM 0130-OPEN-AUDIT-FILES
+           IF NOT WS-GROUP1-DONE
+               PERFORM 1000-PROCESS-TAPE-GROUP
+               PERFORM 0120-DERIVE-GROUP-STATUS
+           END-IF
+           PERFORM 2000-PROCESS-SOMEFILE2
+           IF NOT WS-GROUP3-DONE
+               PERFORM 3000-PROCESS-COMM-GROUP
+               PERFORM 0120-DERIVE-GROUP-STATUS
+           END-IF
+           PERFORM 0125-DERIVE-RECON-STATUS
+           IF WS-SOMEFILE1A-DONE AND WS-SOMEFILE1B-DONE
+               AND WS-SOMEFILE2-DONE AND WS-SOMEFILE3-DONE
+               AND WS-SOMEFILE4-DONE AND WS-SOMEFILE5-DONE
+               AND NOT WS-RECON-FAILED
+               PERFORM 9950-SIGNAL-JOB-COMPLETION
+           END-IF
+           CLOSE CLOSELOG
+           CLOSE TAPEMGMT
+           CLOSE MSGEXCPT
+           STOP RUN.
+
+       0100-READ-CONTROL-CARD.
+           OPEN INPUT CTLCARD
+           IF WS-CTLCARD-STATUS = '00'
+               READ CTLCARD
+                   NOT AT END
+                       MOVE CTL-CLOSE-SOMEFILE1A
+                                        TO WS-CLOSE-SOMEFILE1A-SW
+                       MOVE CTL-CLOSE-SOMEFILE1B
+                                        TO WS-CLOSE-SOMEFILE1B-SW
+                       MOVE CTL-CLOSE-SOMEFILE2
+                                        TO WS-CLOSE-SOMEFILE2-SW
+                       MOVE CTL-CLOSE-SOMEFILE3
+                                        TO WS-CLOSE-SOMEFILE3-SW
+                       MOVE CTL-CLOSE-SOMEFILE4
+                                        TO WS-CLOSE-SOMEFILE4-SW
+                       MOVE CTL-CLOSE-SOMEFILE5
+                                        TO WS-CLOSE-SOMEFILE5-SW
+                       MOVE CTL-ABEND-FLAG
+                                        TO WS-ABEND-FLAG-SW
+                       MOVE CTL-CLEAR-SOMEFILE1A-RECON
+                                        TO WS-CLEAR-SOMEFILE1A-RECON-SW
+                       MOVE CTL-CLEAR-SOMEFILE1B-RECON
+                                        TO WS-CLEAR-SOMEFILE1B-RECON-SW
+                       MOVE CTL-CLEAR-SOMEFILE2-RECON
+                                        TO WS-CLEAR-SOMEFILE2-RECON-SW
+               END-READ
+               CLOSE CTLCARD
+           END-IF.
+
+       0110-READ-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           IF WS-CKPTFILE-STATUS = '00'
+               READ CKPTFILE
+                   NOT AT END
+                       MOVE CKPT-SOMEFILE1A-DONE
+                                        TO WS-SOMEFILE1A-DONE-SW
+                       MOVE CKPT-SOMEFILE1B-DONE
+                                        TO WS-SOMEFILE1B-DONE-SW
+                       MOVE CKPT-SOMEFILE2-DONE
+                                        TO WS-SOMEFILE2-DONE-SW
+                       MOVE CKPT-SOMEFILE3-DONE
+                                        TO WS-SOMEFILE3-DONE-SW
+                       MOVE CKPT-SOMEFILE4-DONE
+                                        TO WS-SOMEFILE4-DONE-SW
+                       MOVE CKPT-SOMEFILE5-DONE
+                                        TO WS-SOMEFILE5-DONE-SW
+                       MOVE CKPT-SOMEFILE1A-RECON-FAIL
+                                        TO WS-SOMEFILE1A-RECON-FAIL-SW
+                       MOVE CKPT-SOMEFILE1B-RECON-FAIL
+                                        TO WS-SOMEFILE1B-RECON-FAIL-SW
+                       MOVE CKPT-SOMEFILE2-RECON-FAIL
+                                        TO WS-SOMEFILE2-RECON-FAIL-SW
+               END-READ
+               CLOSE CKPTFILE
+           END-IF.
+
+       0115-APPLY-RECON-OVERRIDE.
+           IF WS-CLEAR-SOMEFILE1A-RECON
+               MOVE 'N' TO WS-SOMEFILE1A-RECON-FAIL-SW
+           END-IF
+           IF WS-CLEAR-SOMEFILE1B-RECON
+               MOVE 'N' TO WS-SOMEFILE1B-RECON-FAIL-SW
+           END-IF
+           IF WS-CLEAR-SOMEFILE2-RECON
+               MOVE 'N' TO WS-SOMEFILE2-RECON-FAIL-SW
+           END-IF.
+
+       0120-DERIVE-GROUP-STATUS.
+           IF (WS-SOMEFILE1A-DONE OR NOT WS-CLOSE-SOMEFILE1A)
+               AND (WS-SOMEFILE1B-DONE OR NOT WS-CLOSE-SOMEFILE1B)
+               MOVE 'Y' TO WS-GROUP1-DONE-SW
+           END-IF
+           IF (WS-SOMEFILE3-DONE OR NOT WS-CLOSE-SOMEFILE3)
+               AND (WS-SOMEFILE4-DONE OR NOT WS-CLOSE-SOMEFILE4)
+               AND (WS-SOMEFILE5-DONE OR NOT WS-CLOSE-SOMEFILE5)
+               MOVE 'Y' TO WS-GROUP3-DONE-SW
+           END-IF.
+
+       0125-DERIVE-RECON-STATUS.
+           MOVE 'N' TO WS-RECON-FAIL-SW
+           IF WS-SOMEFILE1A-RECON-FAILED OR WS-SOMEFILE1B-RECON-FAILED
+               OR WS-SOMEFILE2-RECON-FAILED
+               MOVE 'Y' TO WS-RECON-FAIL-SW
+           END-IF.
+
+       0130-OPEN-AUDIT-FILES.
+           OPEN EXTEND CLOSELOG
+           IF WS-CLOSELOG-STATUS = '35'
+               OPEN OUTPUT CLOSELOG
+           END-IF
+           OPEN EXTEND TAPEMGMT
+           IF WS-TAPEMGMT-STATUS = '35'
+               OPEN OUTPUT TAPEMGMT
+           END-IF
+           OPEN EXTEND MSGEXCPT
+           IF WS-MSGEXCPT-STATUS = '35'
+               OPEN OUTPUT MSGEXCPT
+           END-IF.
+
+       1000-PROCESS-TAPE-GROUP.
+           IF WS-CLOSE-SOMEFILE1A AND NOT WS-SOMEFILE1A-DONE
+               OPEN INPUT SOMEFILE1A
+               IF WS-SOMEFILE1A-STATUS NOT = '00'
+                   PERFORM 1050-SOMEFILE1A-OPEN-ERROR
+               ELSE
+                   PERFORM 1100-RECONCILE-SOMEFILE1A
+                   PERFORM 1200-CAPTURE-REEL-SOMEFILE1A
+                   CLOSE SOMEFILE1A UNIT FOR REMOVAL WITH LOCK
+                   MOVE "SOMEFILE1A"                TO WS-LOG-FILE-NAME
+                   MOVE SPACES                      TO WS-LOG-CLOSE-OPTION
+                   STRING "UNIT FOR REMOVAL WITH LOCK"
+                       WS-SOMEFILE1A-RECON-TEXT
+                       DELIMITED BY SIZE INTO WS-LOG-CLOSE-OPTION
+                   MOVE WS-SOMEFILE1A-STATUS    TO WS-LOG-FILE-STATUS
+                   PERFORM 9800-LOG-CLOSE-EVENT
+                   MOVE 'Y' TO WS-SOMEFILE1A-DONE-SW
+                   PERFORM 9900-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           IF WS-CLOSE-SOMEFILE1B AND NOT WS-SOMEFILE1B-DONE
+               OPEN INPUT SOMEFILE1B
+               IF WS-SOMEFILE1B-STATUS NOT = '00'
+                   PERFORM 1060-SOMEFILE1B-OPEN-ERROR
+               ELSE
+                   PERFORM 1110-RECONCILE-SOMEFILE1B
+                   PERFORM 1210-CAPTURE-REEL-SOMEFILE1B
+                   CLOSE SOMEFILE1B REEL
+                   MOVE "SOMEFILE1B"                TO WS-LOG-FILE-NAME
+                   MOVE SPACES                      TO WS-LOG-CLOSE-OPTION
+                   STRING "REEL" WS-SOMEFILE1B-RECON-TEXT
+                       DELIMITED BY SIZE INTO WS-LOG-CLOSE-OPTION
+                   MOVE WS-SOMEFILE1B-STATUS    TO WS-LOG-FILE-STATUS
+                   PERFORM 9800-LOG-CLOSE-EVENT
+                   MOVE 'Y' TO WS-SOMEFILE1B-DONE-SW
+                   PERFORM 9900-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       1050-SOMEFILE1A-OPEN-ERROR.
+           MOVE 'Y' TO WS-SOMEFILE1A-RECON-FAIL-SW
+           MOVE " - RECON-FAIL" TO WS-SOMEFILE1A-RECON-TEXT
+           MOVE "SOMEFILE1A"            TO WS-LOG-FILE-NAME
+           MOVE "OPEN FAILED"           TO WS-LOG-CLOSE-OPTION
+           MOVE WS-SOMEFILE1A-STATUS    TO WS-LOG-FILE-STATUS
+           PERFORM 9800-LOG-CLOSE-EVENT
+           PERFORM 9900-WRITE-CHECKPOINT
+           DISPLAY "CLSSTMT: OPEN OF SOMEFILE1A FAILED, FILE STATUS "
+               WS-SOMEFILE1A-STATUS UPON CONSOLE.
+
+       1060-SOMEFILE1B-OPEN-ERROR.
+           MOVE 'Y' TO WS-SOMEFILE1B-RECON-FAIL-SW
+           MOVE " - RECON-FAIL" TO WS-SOMEFILE1B-RECON-TEXT
+           MOVE "SOMEFILE1B"            TO WS-LOG-FILE-NAME
+           MOVE "OPEN FAILED"           TO WS-LOG-CLOSE-OPTION
+           MOVE WS-SOMEFILE1B-STATUS    TO WS-LOG-FILE-STATUS
+           PERFORM 9800-LOG-CLOSE-EVENT
+           PERFORM 9900-WRITE-CHECKPOINT
+           DISPLAY "CLSSTMT: OPEN OF SOMEFILE1B FAILED, FILE STATUS "
+               WS-SOMEFILE1B-STATUS UPON CONSOLE.
+
+       1100-RECONCILE-SOMEFILE1A.
+           MOVE 'N' TO WS-SOMEFILE1A-RECON-FAIL-SW
+           READ SOMEFILE1A
+               AT END
+                   MOVE 'Y' TO WS-SOMEFILE1A-EOF-SW
+           END-READ
+           IF NOT WS-SOMEFILE1A-EOF
+               IF SOMEFILE1A-IS-HEADER
+                   MOVE SOMEFILE1A-VOLUME-SERIAL
+                                             TO WS-SOMEFILE1A-VOL-SERIAL
+                   MOVE 'Y' TO WS-SOMEFILE1A-VOL-CAPT-SW
+               ELSE
+                   MOVE 'Y' TO WS-SOMEFILE1A-RECON-FAIL-SW
+                   MOVE " - RECON-FAIL" TO WS-SOMEFILE1A-RECON-TEXT
+                   DISPLAY "CLSSTMT: SOMEFILE1A FIRST RECORD IS NOT "
+                       "A HEADER" UPON CONSOLE
+               END-IF
+           END-IF
+           PERFORM UNTIL SOMEFILE1A-IS-TRAILER OR WS-SOMEFILE1A-EOF
+               READ SOMEFILE1A
+                   AT END
+                       MOVE 'Y' TO WS-SOMEFILE1A-EOF-SW
+                   NOT AT END
+                       IF SOMEFILE1A-IS-DETAIL
+                           ADD 1 TO WS-SOMEFILE1A-DETAIL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF SOMEFILE1A-IS-TRAILER
+               IF SOMEFILE1A-CONTROL-COUNT
+                       NOT = WS-SOMEFILE1A-DETAIL-COUNT
+                   MOVE 'Y' TO WS-SOMEFILE1A-RECON-FAIL-SW
+                   MOVE " - RECON-FAIL" TO WS-SOMEFILE1A-RECON-TEXT
+                   DISPLAY "CLSSTMT: RECORD COUNT MISMATCH ON "
+                       "SOMEFILE1A" UPON CONSOLE
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-SOMEFILE1A-RECON-FAIL-SW
+               MOVE " - RECON-FAIL" TO WS-SOMEFILE1A-RECON-TEXT
+               DISPLAY "CLSSTMT: SOMEFILE1A REACHED EOF WITHOUT A "
+                   "TRAILER RECORD" UPON CONSOLE
+           END-IF.
+
+       1110-RECONCILE-SOMEFILE1B.
+           MOVE 'N' TO WS-SOMEFILE1B-RECON-FAIL-SW
+           READ SOMEFILE1B
+               AT END
+                   MOVE 'Y' TO WS-SOMEFILE1B-EOF-SW
+           END-READ
+           IF NOT WS-SOMEFILE1B-EOF
+               IF SOMEFILE1B-IS-HEADER
+                   MOVE SOMEFILE1B-VOLUME-SERIAL
+                                             TO WS-SOMEFILE1B-VOL-SERIAL
+                   MOVE 'Y' TO WS-SOMEFILE1B-VOL-CAPT-SW
+               ELSE
+                   MOVE 'Y' TO WS-SOMEFILE1B-RECON-FAIL-SW
+                   MOVE " - RECON-FAIL" TO WS-SOMEFILE1B-RECON-TEXT
+                   DISPLAY "CLSSTMT: SOMEFILE1B FIRST RECORD IS NOT "
+                       "A HEADER" UPON CONSOLE
+               END-IF
+           END-IF
+           PERFORM UNTIL SOMEFILE1B-IS-TRAILER OR WS-SOMEFILE1B-EOF
+               READ SOMEFILE1B
+                   AT END
+                       MOVE 'Y' TO WS-SOMEFILE1B-EOF-SW
+                   NOT AT END
+                       IF SOMEFILE1B-IS-DETAIL
+                           ADD 1 TO WS-SOMEFILE1B-DETAIL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF SOMEFILE1B-IS-TRAILER
+               IF SOMEFILE1B-CONTROL-COUNT
+                       NOT = WS-SOMEFILE1B-DETAIL-COUNT
+                   MOVE 'Y' TO WS-SOMEFILE1B-RECON-FAIL-SW
+                   MOVE " - RECON-FAIL" TO WS-SOMEFILE1B-RECON-TEXT
+                   DISPLAY "CLSSTMT: RECORD COUNT MISMATCH ON "
+                       "SOMEFILE1B" UPON CONSOLE
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-SOMEFILE1B-RECON-FAIL-SW
+               MOVE " - RECON-FAIL" TO WS-SOMEFILE1B-RECON-TEXT
+               DISPLAY "CLSSTMT: SOMEFILE1B REACHED EOF WITHOUT A "
+                   "TRAILER RECORD" UPON CONSOLE
+           END-IF.
+
+       1200-CAPTURE-REEL-SOMEFILE1A.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE "SOMEFILE1A"                TO TAPEMGMT-FILE-NAME
+           IF WS-SOMEFILE1A-VOL-CAPTURED
+               MOVE WS-SOMEFILE1A-VOL-SERIAL TO TAPEMGMT-VOLUME-SERIAL
+           ELSE
+               MOVE "NOTCAP"                 TO TAPEMGMT-VOLUME-SERIAL
+           END-IF
+           MOVE "UNIT FOR REMOVAL"           TO TAPEMGMT-CLOSE-ACTION
+           MOVE WS-CURRENT-DATE              TO TAPEMGMT-DEMOUNT-DATE
+           MOVE WS-CURRENT-TIME              TO TAPEMGMT-DEMOUNT-TIME
+           WRITE TAPEMGMT-RECORD.
+
+       1210-CAPTURE-REEL-SOMEFILE1B.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE "SOMEFILE1B"                TO TAPEMGMT-FILE-NAME
+           IF WS-SOMEFILE1B-VOL-CAPTURED
+               MOVE WS-SOMEFILE1B-VOL-SERIAL TO TAPEMGMT-VOLUME-SERIAL
+           ELSE
+               MOVE "NOTCAP"                 TO TAPEMGMT-VOLUME-SERIAL
+           END-IF
+           MOVE "REEL"                       TO TAPEMGMT-CLOSE-ACTION
+           MOVE WS-CURRENT-DATE              TO TAPEMGMT-DEMOUNT-DATE
+           MOVE WS-CURRENT-TIME              TO TAPEMGMT-DEMOUNT-TIME
+           WRITE TAPEMGMT-RECORD.
+
+       2000-PROCESS-SOMEFILE2.
+           IF WS-CLOSE-SOMEFILE2
+               OPEN INPUT SOMEFILE2
+               IF WS-SOMEFILE2-STATUS = '91'
+                   PERFORM 2050-SOMEFILE2-REOPEN-ERROR
+               ELSE
+                   IF WS-SOMEFILE2-STATUS NOT = '00'
+                       PERFORM 2060-SOMEFILE2-OPEN-ERROR
+                   ELSE
+                       IF WS-SOMEFILE2-DONE
+                           CLOSE SOMEFILE2
+                       ELSE
+                           PERFORM 2100-RECONCILE-SOMEFILE2
+                           CLOSE
+                               SOMEFILE2 WITH LOCK
+                           MOVE "SOMEFILE2"         TO WS-LOG-FILE-NAME
+                           MOVE SPACES           TO WS-LOG-CLOSE-OPTION
+                           STRING "WITH LOCK" WS-SOMEFILE2-RECON-TEXT
+                               DELIMITED BY SIZE INTO
+                               WS-LOG-CLOSE-OPTION
+                           MOVE WS-SOMEFILE2-STATUS TO
+                               WS-LOG-FILE-STATUS
+                           PERFORM 9800-LOG-CLOSE-EVENT
+                           MOVE 'Y' TO WS-SOMEFILE2-DONE-SW
+                           PERFORM 9900-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2050-SOMEFILE2-REOPEN-ERROR.
+           DISPLAY "CLSSTMT: 2000-PROCESS-SOMEFILE2 - OPEN OF "
+               "SOMEFILE2 REJECTED, PREVIOUSLY CLOSED WITH LOCK"
+               UPON CONSOLE.
+
+       2060-SOMEFILE2-OPEN-ERROR.
+           MOVE 'Y' TO WS-SOMEFILE2-RECON-FAIL-SW
+           MOVE " - RECON-FAIL" TO WS-SOMEFILE2-RECON-TEXT
+           MOVE "SOMEFILE2"            TO WS-LOG-FILE-NAME
+           MOVE "OPEN FAILED"          TO WS-LOG-CLOSE-OPTION
+           MOVE WS-SOMEFILE2-STATUS    TO WS-LOG-FILE-STATUS
+           PERFORM 9800-LOG-CLOSE-EVENT
+           PERFORM 9900-WRITE-CHECKPOINT
+           DISPLAY "CLSSTMT: OPEN OF SOMEFILE2 FAILED, FILE STATUS "
+               WS-SOMEFILE2-STATUS UPON CONSOLE.
+
+       2100-RECONCILE-SOMEFILE2.
+           MOVE 'N' TO WS-SOMEFILE2-RECON-FAIL-SW
+           READ SOMEFILE2
+               AT END
+                   MOVE 'Y' TO WS-SOMEFILE2-EOF-SW
+           END-READ
+           IF NOT WS-SOMEFILE2-EOF AND NOT SOMEFILE2-IS-HEADER
+               MOVE 'Y' TO WS-SOMEFILE2-RECON-FAIL-SW
+               MOVE " - RECON-FAIL" TO WS-SOMEFILE2-RECON-TEXT
+               DISPLAY "CLSSTMT: SOMEFILE2 FIRST RECORD IS NOT "
+                   "A HEADER" UPON CONSOLE
+           END-IF
+           PERFORM UNTIL SOMEFILE2-IS-TRAILER OR WS-SOMEFILE2-EOF
+               READ SOMEFILE2
+                   AT END
+                       MOVE 'Y' TO WS-SOMEFILE2-EOF-SW
+                   NOT AT END
+                       IF SOMEFILE2-IS-DETAIL
+                           ADD 1 TO WS-SOMEFILE2-DETAIL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF SOMEFILE2-IS-TRAILER
+               IF SOMEFILE2-CONTROL-COUNT
+                       NOT = WS-SOMEFILE2-DETAIL-COUNT
+                   MOVE 'Y' TO WS-SOMEFILE2-RECON-FAIL-SW
+                   MOVE " - RECON-FAIL" TO WS-SOMEFILE2-RECON-TEXT
+                   DISPLAY "CLSSTMT: RECORD COUNT MISMATCH ON SOMEFILE2"
+                       UPON CONSOLE
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-SOMEFILE2-RECON-FAIL-SW
+               MOVE " - RECON-FAIL" TO WS-SOMEFILE2-RECON-TEXT
+               DISPLAY "CLSSTMT: SOMEFILE2 REACHED EOF WITHOUT A "
+                   "TRAILER RECORD" UPON CONSOLE
+           END-IF.
+
+       3000-PROCESS-COMM-GROUP.
+           IF WS-CLOSE-SOMEFILE3 AND NOT WS-SOMEFILE3-DONE
+               IF WS-ABEND-IN-PROGRESS
+                   CLOSE
+                       SOMEFILE3 WITH WAIT
+                           USING CLOSE-DISPOSITION ABNORMAL
+                   MOVE "WITH WAIT / CLOSE-DISPOSITION ABNORMAL"
+                                                 TO WS-LOG-CLOSE-OPTION
+                   DISPLAY "CLSSTMT: SOMEFILE3 CLOSED ABNORMAL - "
+                       "UPSTREAM ABEND IN PROGRESS" UPON CONSOLE
+               ELSE
+                   CLOSE
+                       SOMEFILE3 WITH WAIT
+                           USING CLOSE-DISPOSITION ORDERLY
+                   MOVE "WITH WAIT / CLOSE-DISPOSITION ORDERLY"
+                                                 TO WS-LOG-CLOSE-OPTION
+               END-IF
+               MOVE "SOMEFILE3"                TO WS-LOG-FILE-NAME
+               MOVE WS-SOMEFILE3-STATUS-KEY     TO WS-LOG-FILE-STATUS
+               PERFORM 9800-LOG-CLOSE-EVENT
+               MOVE 'Y' TO WS-SOMEFILE3-DONE-SW
+               PERFORM 9900-WRITE-CHECKPOINT
+           END-IF
+           IF WS-CLOSE-SOMEFILE4 AND NOT WS-SOMEFILE4-DONE
+               PERFORM 3100-CHECK-SOMEFILE4-EXCEPTIONS
+               CLOSE
+                   SOMEFILE4 WITH NO WAIT
+                       USING ASSOCIATED-DATA WS-SOMEFILE4-ASSOC-DATA
+               MOVE "SOMEFILE4"                TO WS-LOG-FILE-NAME
+               MOVE "WITH NO WAIT / ASSOCIATED-DATA"
+                                                 TO WS-LOG-CLOSE-OPTION
+               MOVE WS-SOMEFILE4-STATUS-KEY     TO WS-LOG-FILE-STATUS
+               PERFORM 9800-LOG-CLOSE-EVENT
+               MOVE 'Y' TO WS-SOMEFILE4-DONE-SW
+               PERFORM 9900-WRITE-CHECKPOINT
+           END-IF
+           IF WS-CLOSE-SOMEFILE5 AND NOT WS-SOMEFILE5-DONE
+               PERFORM 3110-CHECK-SOMEFILE5-EXCEPTIONS
+               CLOSE
+                   SOMEFILE5 WITH NO WAIT USING ASSOCIATED-DATA-LENGTH
+                       SOMEID1
+               MOVE "SOMEFILE5"                TO WS-LOG-FILE-NAME
+               MOVE "WITH NO WAIT / ASSOCIATED-DATA-LENGTH"
+                                                 TO WS-LOG-CLOSE-OPTION
+               MOVE WS-SOMEFILE5-STATUS-KEY     TO WS-LOG-FILE-STATUS
+               PERFORM 9800-LOG-CLOSE-EVENT
+               MOVE 'Y' TO WS-SOMEFILE5-DONE-SW
+               PERFORM 9900-WRITE-CHECKPOINT
+           END-IF.
+
+       3100-CHECK-SOMEFILE4-EXCEPTIONS.
+           IF WS-SOMEFILE4-MSG-COUNT NOT = ZERO
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE "SOMEFILE4"           TO MSGEXCPT-FILE-NAME
+               MOVE WS-SOMEFILE4-MSG-COUNT
+                                          TO MSGEXCPT-UNDELIVERED-COUNT
+               MOVE WS-SOMEFILE4-ASSOC-DATA
+                                          TO MSGEXCPT-ASSOC-DATA-VALUE
+               MOVE WS-CURRENT-DATE       TO MSGEXCPT-DATE
+               MOVE WS-CURRENT-TIME       TO MSGEXCPT-TIME
+               WRITE MSGEXCPT-RECORD
+               DISPLAY "CLSSTMT: SOMEFILE4 CLOSED WITH UNDELIVERED "
+                   "MESSAGES OUTSTANDING" UPON CONSOLE
+           END-IF.
+
+       3110-CHECK-SOMEFILE5-EXCEPTIONS.
+           MOVE WS-SOMEFILE5-TEXT-LEN TO SOMEID1
+           IF WS-SOMEFILE5-MSG-COUNT NOT = ZERO
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE "SOMEFILE5"           TO MSGEXCPT-FILE-NAME
+               MOVE WS-SOMEFILE5-MSG-COUNT
+                                          TO MSGEXCPT-UNDELIVERED-COUNT
+               MOVE SOMEID1               TO MSGEXCPT-ASSOC-DATA-VALUE
+               MOVE WS-CURRENT-DATE       TO MSGEXCPT-DATE
+               MOVE WS-CURRENT-TIME       TO MSGEXCPT-TIME
+               WRITE MSGEXCPT-RECORD
+               DISPLAY "CLSSTMT: SOMEFILE5 CLOSED WITH UNDELIVERED "
+                   "MESSAGES OUTSTANDING" UPON CONSOLE
+           END-IF.
+
+       9800-LOG-CLOSE-EVENT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-LOG-FILE-NAME       TO CLOSELOG-FILE-NAME
+           MOVE WS-LOG-CLOSE-OPTION    TO CLOSELOG-CLOSE-OPTION
+           MOVE WS-LOG-FILE-STATUS     TO CLOSELOG-FILE-STATUS
+           MOVE WS-CURRENT-DATE        TO CLOSELOG-DATE
+           MOVE WS-CURRENT-TIME        TO CLOSELOG-TIME
+           WRITE CLOSELOG-RECORD.
+
+       9900-WRITE-CHECKPOINT.
+           PERFORM 0125-DERIVE-RECON-STATUS
+           MOVE WS-SOMEFILE1A-DONE-SW  TO CKPT-SOMEFILE1A-DONE
+           MOVE WS-SOMEFILE1B-DONE-SW  TO CKPT-SOMEFILE1B-DONE
+           MOVE WS-SOMEFILE2-DONE-SW   TO CKPT-SOMEFILE2-DONE
+           MOVE WS-SOMEFILE3-DONE-SW   TO CKPT-SOMEFILE3-DONE
+           MOVE WS-SOMEFILE4-DONE-SW   TO CKPT-SOMEFILE4-DONE
+           MOVE WS-SOMEFILE5-DONE-SW   TO CKPT-SOMEFILE5-DONE
+           MOVE WS-SOMEFILE1A-RECON-FAIL-SW
+                                       TO CKPT-SOMEFILE1A-RECON-FAIL
+           MOVE WS-SOMEFILE1B-RECON-FAIL-SW
+                                       TO CKPT-SOMEFILE1B-RECON-FAIL
+           MOVE WS-SOMEFILE2-RECON-FAIL-SW
+                                       TO CKPT-SOMEFILE2-RECON-FAIL
+           OPEN OUTPUT CKPTFILE
+           WRITE CKPTFILE-RECORD
+           CLOSE CKPTFILE.
+
+       9950-SIGNAL-JOB-COMPLETION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE        TO NEXTJOB-COMPLETION-DATE
+           MOVE WS-CURRENT-TIME        TO NEXTJOB-COMPLETION-TIME
+           OPEN OUTPUT NEXTJOB
+           WRITE NEXTJOB-RECORD
+           CLOSE NEXTJOB
+           DISPLAY "CLSSTMT: ALL CLOSE GROUPS COMPLETE - NEXT JOB "
+               "MAY BE SCHEDULED" UPON CONSOLE.
