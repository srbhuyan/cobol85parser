@@ -0,0 +1,14 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR SOMEFILE2 - END-OF-DAY MASTER
+      *  CONTROL FILE CLOSED BY CLSSTMT (WITH LOCK).
+      *****************************************************
+       01  SOMEFILE2-RECORD.
+           05  SOMEFILE2-REC-TYPE          PIC X(02).
+               88  SOMEFILE2-IS-HEADER         VALUE 'HD'.
+               88  SOMEFILE2-IS-DETAIL         VALUE 'DT'.
+               88  SOMEFILE2-IS-TRAILER        VALUE 'TR'.
+           05  SOMEFILE2-MASTER-KEY        PIC X(10).
+           05  SOMEFILE2-BALANCE           PIC S9(9)V99 COMP-3.
+           05  SOMEFILE2-LAST-UPDATE-DATE  PIC X(08).
+           05  SOMEFILE2-CONTROL-COUNT     PIC 9(09).
+           05  FILLER                      PIC X(53).
