@@ -0,0 +1,11 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR CLOSELOG - END-OF-DAY CLOSE
+      *  AUDIT TRAIL WRITTEN BY CLSSTMT.
+      *****************************************************
+       01  CLOSELOG-RECORD.
+           05  CLOSELOG-FILE-NAME          PIC X(10).
+           05  CLOSELOG-CLOSE-OPTION       PIC X(40).
+           05  CLOSELOG-FILE-STATUS        PIC X(02).
+           05  CLOSELOG-DATE               PIC X(08).
+           05  CLOSELOG-TIME               PIC X(08).
+           05  FILLER                      PIC X(12).
