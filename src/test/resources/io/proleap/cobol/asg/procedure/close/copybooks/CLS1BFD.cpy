@@ -0,0 +1,16 @@
+      *****************************************************
+      *  RECORD LAYOUT FOR SOMEFILE1B - DAILY EXTRACT,
+      *  VOLUME 2 OF THE TWO-REEL TAPE PAIR CLOSED BY
+      *  CLSSTMT (REEL).
+      *****************************************************
+       01  SOMEFILE1B-RECORD.
+           05  SOMEFILE1B-REC-TYPE         PIC X(02).
+               88  SOMEFILE1B-IS-HEADER        VALUE 'HD'.
+               88  SOMEFILE1B-IS-DETAIL        VALUE 'DT'.
+               88  SOMEFILE1B-IS-TRAILER       VALUE 'TR'.
+           05  SOMEFILE1B-ACCOUNT-NO       PIC X(10).
+           05  SOMEFILE1B-TRAN-DATE        PIC X(08).
+           05  SOMEFILE1B-TRAN-AMOUNT      PIC S9(9)V99 COMP-3.
+           05  SOMEFILE1B-VOLUME-SERIAL    PIC X(06).
+           05  SOMEFILE1B-CONTROL-COUNT    PIC 9(09).
+           05  FILLER                      PIC X(45).
