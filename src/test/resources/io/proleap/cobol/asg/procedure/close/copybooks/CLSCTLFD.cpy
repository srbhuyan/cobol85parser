@@ -0,0 +1,28 @@
+      *****************************************************
+      *  CONTROL CARD LAYOUT FOR CLSSTMT - OPTIONAL SYSIN
+      *  RECORD LETTING OPERATIONS SELECT WHICH FILES ARE
+      *  ACTUALLY CLOSED ON A GIVEN RUN (PARTIAL RERUNS
+      *  AFTER AN ABEND) AND WHETHER THIS RUN IS ITSELF AN
+      *  ABEND-RECOVERY RUN. EACH SWITCH IS 'Y' TO CLOSE THE
+      *  FILE THIS RUN OR 'N' TO SKIP IT. WHEN NO CTLCARD IS
+      *  SUPPLIED, CLSSTMT DEFAULTS TO CLOSING ALL SIX FILES.
+      *
+      *  THE CTL-CLEAR-*-RECON SWITCHES LET OPERATIONS CLEAR A
+      *  PERSISTED RECONCILIATION-FAILURE FLAG FOR SOMEFILE1A,
+      *  SOMEFILE1B OR SOMEFILE2 ONCE THE MISMATCH HAS BEEN
+      *  INVESTIGATED, WITHOUT HAVING TO REOPEN AND RECLOSE A
+      *  TAPE VOLUME THAT WAS ALREADY DEMOUNTED. 'Y' CLEARS THE
+      *  FLAG FOR THAT RUN; 'N' OR BLANK LEAVES IT AS PERSISTED.
+      *****************************************************
+       01  CTLCARD-RECORD.
+           05  CTL-CLOSE-SOMEFILE1A        PIC X.
+           05  CTL-CLOSE-SOMEFILE1B        PIC X.
+           05  CTL-CLOSE-SOMEFILE2         PIC X.
+           05  CTL-CLOSE-SOMEFILE3         PIC X.
+           05  CTL-CLOSE-SOMEFILE4         PIC X.
+           05  CTL-CLOSE-SOMEFILE5         PIC X.
+           05  CTL-ABEND-FLAG              PIC X.
+           05  CTL-CLEAR-SOMEFILE1A-RECON  PIC X.
+           05  CTL-CLEAR-SOMEFILE1B-RECON  PIC X.
+           05  CTL-CLEAR-SOMEFILE2-RECON   PIC X.
+           05  FILLER                      PIC X(70).
