@@ -0,0 +1,16 @@
+      *****************************************************
+      *  COMMUNICATION DESCRIPTION FOR SOMEFILE3 - MESSAGE
+      *  CONTROL SYSTEM DEVICE CLOSED BY CLSSTMT
+      *  (WITH WAIT USING CLOSE-DISPOSITION).
+      *****************************************************
+       CD  SOMEFILE3 FOR INITIAL INPUT
+           SYMBOLIC QUEUE       IS WS-SOMEFILE3-QUEUE
+           MESSAGE DATE         IS WS-SOMEFILE3-MSG-DATE
+           MESSAGE TIME         IS WS-SOMEFILE3-MSG-TIME
+           SYMBOLIC SOURCE      IS WS-SOMEFILE3-SOURCE
+           TEXT LENGTH          IS WS-SOMEFILE3-TEXT-LEN
+           END KEY              IS WS-SOMEFILE3-END-KEY
+           STATUS KEY           IS WS-SOMEFILE3-STATUS-KEY
+           MESSAGE COUNT        IS WS-SOMEFILE3-MSG-COUNT.
+       01  SOMEFILE3-MESSAGE.
+           05  SOMEFILE3-MSG-TEXT      PIC X(80).
